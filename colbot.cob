@@ -1,30 +1,639 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. COLBOT.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 ROBOT-LINE-1    PIC X(70) VALUE "          _____".
-01 ROBOT-LINE-2    PIC X(70) VALUE "        /       \\  BEEP BOP BEEP BOP".
-01 ROBOT-LINE-3    PIC X(70) VALUE "       |  O   O  | /".
-01 ROBOT-LINE-4    PIC X(70) VALUE "       |    ∆    |/ ".
-01 ROBOT-LINE-5    PIC X(70) VALUE "       \\  ---  /".
-01 ROBOT-LINE-6    PIC X(70) VALUE "        \\_____/".
-01 ROBOT-LINE-7    PIC X(70) VALUE "             |".
-01 ROBOT-LINE-8    PIC X(70) VALUE "          ___|___".
-01 ROBOT-LINE-9    PIC X(70) VALUE "         /       \\   ".
-01 ROBOT-LINE-10   PIC X(70) VALUE "        | COLBOT  |".
-01 ROBOT-LINE-11   PIC X(70) VALUE "        |         |".
-01 ROBOT-LINE-12   PIC X(70) VALUE "        |_________|".
-PROCEDURE DIVISION.
-DISPLAY ROBOT-LINE-1
-DISPLAY ROBOT-LINE-2
-DISPLAY ROBOT-LINE-3
-DISPLAY ROBOT-LINE-4
-DISPLAY ROBOT-LINE-5
-DISPLAY ROBOT-LINE-6
-DISPLAY ROBOT-LINE-7
-DISPLAY ROBOT-LINE-8
-DISPLAY ROBOT-LINE-9
-DISPLAY ROBOT-LINE-10
-DISPLAY ROBOT-LINE-11
-DISPLAY ROBOT-LINE-12
-STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COLBOT.
+000300 AUTHOR.        R L BRENNAN.
+000400 INSTALLATION.  BATCH OPERATIONS SUPPORT.
+000500 DATE-WRITTEN.  2019-11-04.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    COLBOT - END-OF-JOB MASCOT BANNER                          *
+000900*                                                                 *
+001000*    DISPLAYS THE COLBOT MASCOT SO OPERATORS WATCHING THE        *
+001100*    CONSOLE SPOOL HAVE A QUICK, RECOGNIZABLE MARKER THAT A JOB   *
+001200*    STEP COMPLETED.  ALSO CALLABLE AS A SUBROUTINE BY OTHER      *
+001300*    BATCH PROGRAMS THAT WANT TO STAMP THE MASCOT ON THEIR OWN    *
+001400*    SYSOUT.                                                      *
+001500*                                                                 *
+001600*    MOD HISTORY                                                 *
+001700*    DATE       INIT  DESCRIPTION                                *
+001800*    2019-11-04  RLB  ORIGINAL                                   *
+001900*    2026-08-08  RLB  ART NO LONGER HARDCODED - NOW LOADED FROM  *
+002000*                     THE BANNERCFG DATASET (DD BANCFG) AT       *
+002100*                     STARTUP SO OPS CAN MAINTAIN THE ART        *
+002200*                     WITHOUT A RECOMPILE.                       *
+002300*    2026-08-08  RLB  RESTRUCTURED THE TWELVE ROBOT-LINE FIELDS  *
+002400*                     INTO CB-ROBOT-ART-TABLE AND EXPOSED IT     *
+002500*                     THROUGH THE LINKAGE SECTION SO OTHER       *
+002600*                     BATCH PROGRAMS CAN CALL 'COLBOT' AND GET   *
+002700*                     THE MASCOT STAMPED INTO THEIR OWN SYSOUT.  *
+002800*                     A CALLER THAT SUPPLIES THE ART TABLE       *
+002900*                     PARAMETER GETS THE TABLE FILLED IN         *
+003000*                     SILENTLY; A CALLER THAT DOES NOT (I.E. THE *
+003100*                     NORMAL JCL EXEC PGM=COLBOT STEP) GETS THE  *
+003200*                     USUAL STANDALONE DISPLAY BEHAVIOR.         *
+003300*    2026-08-08  RLB  ADDED A PARM SCAFFOLD (JOB=/STEP=/OPER=)   *
+003400*                     AND A DURABLE COLBOT-RPT REPORT (DD CBRPT) *
+003500*                     WITH A RUN HEADER AND TRAILER SO WE HAVE   *
+003600*                     AN ARCHIVABLE RECORD OF EACH FIRING - NOT  *
+003700*                     JUST SPOOL OUTPUT THAT SCROLLS AWAY.  THE  *
+003800*                     REPORT IS ONLY PRODUCED FOR STANDALONE     *
+003900*                     (JCL STEP) RUNS, NOT EMBEDDED CALLS.       *
+004000*    2026-08-08  RLB  ADDED PARM=BANNER=xxxx SELECTION (CBBANSEL)*
+004100*                     SO QUARTER-END, HOLIDAY AND MAINTENANCE    *
+004200*                     WINDOWS CAN DISPLAY A DISTINCT MASCOT.     *
+004300*    2026-08-08  RLB  ADDED PARM=MODE=PLAIN SO SYSOUT CLASSES ON *
+004400*                     A CODEPAGE THAT CANNOT SHOW THE DELTA      *
+004500*                     GLYPH FALL BACK TO 7-BIT-SAFE ART.  FALLS  *
+004600*                     BACK TO THE STANDARD GLYPH SET IF NO PLAIN *
+004700*                     RECORD EXISTS FOR THE SELECTED BANNER.     *
+004800*    2026-08-08  RLB  STANDALONE RUNS NOW SET A MEANINGFUL       *
+004900*                     RETURN-CODE (0/4/16) AND, ON SUCCESS,      *
+005000*                     WRITE A CHECKPOINT MARKER (DD CBCKPT) SO   *
+005100*                     DOWNSTREAM JCL STEPS CAN GATE ON COND.     *
+005200*    2026-08-08  RLB  THE COLBOT BANNER'S "BEEP BOP" GREETING ON *
+005300*                     LINE 2 NOW VARIES WITH THE DAY OF WEEK AND *
+005400*                     TIME OF DAY (WEEKEND/NIGHT/DAY SHIFT).     *
+005500*    2026-08-08  RLB  ADDED A COLBOT-AUDIT TRAIL (DD CBAUDIT) -  *
+005600*                     ONE RECORD APPENDED PER STANDALONE RUN     *
+005700*                     WITH TIMESTAMP, JOB, STEP AND RETURN CODE. *
+005800*    2026-08-08  RLB  ADDED PARM=FLEET=Y, DRIVING A LOOP OVER A  *
+005900*                     ROBOT-FLEET CONTROL FILE (DD FLTCTL) THAT  *
+006000*                     PRINTS ONE MASCOT PER COMPLETED SUBSYSTEM. *
+006100******************************************************************
+006200 ENVIRONMENT DIVISION.
+006300 INPUT-OUTPUT SECTION.
+006400 FILE-CONTROL.
+006500     SELECT BANCFG ASSIGN TO "BANCFG"
+006600         ORGANIZATION IS LINE SEQUENTIAL
+006700         FILE STATUS IS CB-BANCFG-STATUS.
+006800     SELECT CBRPT ASSIGN TO "CBRPT"
+006900         ORGANIZATION IS LINE SEQUENTIAL
+007000         FILE STATUS IS CB-CBRPT-STATUS.
+007100     SELECT CBCKPT ASSIGN TO "CBCKPT"
+007200         ORGANIZATION IS LINE SEQUENTIAL
+007300         FILE STATUS IS CB-CBCKPT-STATUS.
+007400     SELECT CBAUDIT ASSIGN TO "CBAUDIT"
+007500         ORGANIZATION IS LINE SEQUENTIAL
+007600         FILE STATUS IS CB-CBAUDIT-STATUS.
+007700     SELECT FLTCTL ASSIGN TO "FLTCTL"
+007800         ORGANIZATION IS LINE SEQUENTIAL
+007900         FILE STATUS IS CB-FLTCTL-STATUS.
+008000 DATA DIVISION.
+008100 FILE SECTION.
+008200 FD  BANCFG
+008300     LABEL RECORDS ARE STANDARD.
+008400     COPY CBBANREC.
+008500 FD  CBRPT
+008600     LABEL RECORDS ARE STANDARD.
+008700 01  CB-RPT-REC                 PIC X(80).
+008800 FD  CBCKPT
+008900     LABEL RECORDS ARE STANDARD.
+009000 01  CB-CKPT-REC                PIC X(80).
+009100 FD  CBAUDIT
+009200     LABEL RECORDS ARE STANDARD.
+009300     COPY CBAUDREC.
+009400 FD  FLTCTL
+009500     LABEL RECORDS ARE STANDARD.
+009600     COPY CBFLTREC.
+009700 WORKING-STORAGE SECTION.
+009800******************************************************************
+009900*    ROBOT ART BUFFER - LOADED FROM BANNERCFG AT STARTUP         *
+010000******************************************************************
+010100     COPY CBARTTBL REPLACING
+010200         ==CB-ROBOT-ART-TABLE==
+010300         BY ==CB-LOCAL-ART-TABLE==
+010400         ==CB-ROBOT-ART-LINE==
+010500         BY ==CB-LOCAL-ART-LINE==
+010600         ==CB-ART-IDX==
+010700         BY ==CB-LOCAL-ART-IDX==.
+010800******************************************************************
+010900*    BANNER SELECTED FOR THIS RUN (VIA PARM BANNER=)             *
+011000******************************************************************
+011100     COPY CBBANSEL.
+011200******************************************************************
+011300*    CONTROL SWITCHES                                           *
+011400******************************************************************
+011500 01  CB-SWITCHES.
+011600     05  CB-BANCFG-EOF-SW       PIC X(01)  VALUE "N".
+011700         88  CB-BANCFG-EOF          VALUE "Y".
+011800         88  CB-BANCFG-NOT-EOF      VALUE "N".
+011900     05  CB-CALL-MODE-SW        PIC X(01)  VALUE "N".
+012000         88  CB-EMBEDDED-CALL       VALUE "Y".
+012100         88  CB-STANDALONE-CALL     VALUE "N".
+012200     05  CB-ABORT-SW            PIC X(01)  VALUE "N".
+012300         88  CB-ABORT-REQUESTED     VALUE "Y".
+012400         88  CB-NOT-ABORTED         VALUE "N".
+012500     05  CB-FLEET-MODE-SW       PIC X(01)  VALUE "N".
+012600         88  CB-FLEET-MODE-ON       VALUE "Y".
+012700         88  CB-FLEET-MODE-OFF      VALUE "N".
+012800     05  CB-FLTCTL-EOF-SW       PIC X(01)  VALUE "N".
+012900         88  CB-FLTCTL-EOF          VALUE "Y".
+013000         88  CB-FLTCTL-NOT-EOF      VALUE "N".
+013100     05  CB-PARM-OVERFLOW-SW    PIC X(01)  VALUE "N".
+013200         88  CB-PARM-OVERFLOW       VALUE "Y".
+013300         88  CB-PARM-NOT-OVERFLOW   VALUE "N".
+013400 01  CB-BANCFG-STATUS           PIC X(02)  VALUE SPACES.
+013500 01  CB-CBRPT-STATUS            PIC X(02)  VALUE SPACES.
+013600 01  CB-CBCKPT-STATUS           PIC X(02)  VALUE SPACES.
+013700 01  CB-CBAUDIT-STATUS          PIC X(02)  VALUE SPACES.
+013800 01  CB-FLTCTL-STATUS           PIC X(02)  VALUE SPACES.
+013900 77  CB-LINE-IDX                PIC 9(02)  COMP VALUE ZERO.
+014000 77  CB-BANNER-COUNT            PIC 9(04)  COMP VALUE ZERO.
+014100 77  CB-BANNER-COUNT-ED         PIC 9(04)  VALUE ZERO.
+014200 77  CB-RETURN-CODE-WK          PIC 9(03)  VALUE ZERO.
+014300******************************************************************
+014400*    RUN IDENTIFICATION - SUPPLIED VIA PARM (JOB=/STEP=/OPER=)   *
+014500******************************************************************
+014600 01  CB-JOB-INFO.
+014700     05  CB-JOB-NAME            PIC X(08)  VALUE "UNKNOWN".
+014800     05  CB-STEP-NAME           PIC X(08)  VALUE "UNKNOWN".
+014900     05  CB-OPER-NAME           PIC X(08)  VALUE "UNKNOWN".
+015000******************************************************************
+015100*    PARM TOKEN WORK AREA                                       *
+015200******************************************************************
+015300 01  CB-PARM-TOKENS.
+015400     05  CB-PARM-TOKEN OCCURS 8 TIMES PIC X(20).
+015500 77  CB-TOKEN-IDX               PIC 9(02)  COMP VALUE ZERO.
+015600 01  CB-TOKEN-SPLIT.
+015700     05  CB-TOKEN-KEY           PIC X(10).
+015800     05  CB-TOKEN-VAL           PIC X(10).
+015900******************************************************************
+016000*    RUN DATE/TIME - USED ON THE REPORT HEADER AND TRAILER       *
+016100******************************************************************
+016200 01  CB-TIMESTAMP-WORK.
+016300     05  CB-CURR-DATE           PIC 9(08).
+016400     05  CB-CURR-TIME           PIC 9(08).
+016500     05  CB-TS-YYYY             PIC 9(04).
+016600     05  CB-TS-MM               PIC 9(02).
+016700     05  CB-TS-DD               PIC 9(02).
+016800     05  CB-TS-HH               PIC 9(02).
+016900     05  CB-TS-MIN              PIC 9(02).
+017000     05  CB-TS-SEC              PIC 9(02).
+017100     05  CB-TS-FORMATTED        PIC X(19).
+017200******************************************************************
+017300*    SHIFT-AWARE GREETING FOR THE COLBOT BANNER'S LINE 2          *
+017400******************************************************************
+017500 01  CB-SHIFT-WORK.
+017600     05  CB-DAY-OF-WEEK         PIC 9(01).
+017700     05  CB-GREETING-TEXT       PIC X(17)
+017800                                VALUE "BEEP BOP BEEP BOP".
+017900 LINKAGE SECTION.
+018000******************************************************************
+018100*    CB-PARM-AREA - OPTIONAL. PRESENT WHEN COLBOT RUNS AS THE    *
+018200*    MAIN PROGRAM OF A JCL STEP WITH A PARM= OPERAND.            *
+018300******************************************************************
+018400 01  CB-PARM-AREA.
+018500     05  CB-PARM-TEXT           PIC X(80).
+018600******************************************************************
+018700*    CB-ROBOT-ART-TABLE - OPTIONAL. WHEN SUPPLIED BY A CALLING   *
+018800*    PROGRAM, COLBOT FILLS IT WITH THE MASCOT AND RETURNS        *
+018900*    WITHOUT DISPLAYING ANYTHING ITSELF, SO THE CALLER CAN       *
+019000*    EMBED THE ART IN ITS OWN SYSOUT OR REPORT.                  *
+019100******************************************************************
+019200     COPY CBARTTBL.
+019300******************************************************************
+019400*    CB-LOAD-STATUS - OPTIONAL. A CALLER THAT SUPPLIES THIS       *
+019500*    ALONGSIDE CB-ROBOT-ART-TABLE CAN TELL WHETHER THE TABLE IT   *
+019600*    JUST RECEIVED IS GENUINE MASCOT ART OR BLANK LINES LEFT BY   *
+019700*    A BANNERCFG LOAD FAILURE.                                   *
+019800******************************************************************
+019900 01  CB-LOAD-STATUS             PIC X(01).
+020000     88  CB-LOAD-STATUS-OK          VALUE "0".
+020100     88  CB-LOAD-STATUS-FAILED      VALUE "8".
+020200 PROCEDURE DIVISION USING OPTIONAL CB-PARM-AREA
+020300                           OPTIONAL CB-ROBOT-ART-TABLE
+020400                           OPTIONAL CB-LOAD-STATUS.
+020500******************************************************************
+020600*    0000-MAINLINE                                              *
+020700******************************************************************
+020800 0000-MAINLINE.
+020900     IF CB-ROBOT-ART-TABLE IS OMITTED
+021000         SET CB-STANDALONE-CALL TO TRUE
+021100     ELSE
+021200         SET CB-EMBEDDED-CALL TO TRUE
+021300     END-IF.
+021400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+021500     IF CB-EMBEDDED-CALL
+021600         MOVE CB-LOCAL-ART-TABLE TO CB-ROBOT-ART-TABLE
+021700         IF CB-LOAD-STATUS IS NOT OMITTED
+021800             IF CB-NOT-ABORTED
+021900                 SET CB-LOAD-STATUS-OK TO TRUE
+022000             ELSE
+022100                 SET CB-LOAD-STATUS-FAILED TO TRUE
+022200             END-IF
+022300         END-IF
+022400     ELSE
+022500         IF CB-NOT-ABORTED
+022600             IF CB-FLEET-MODE-ON
+022700                 PERFORM 3000-DRIVE-FLEET THRU 3000-EXIT
+022800             ELSE
+022900                 PERFORM 2000-DISPLAY-BANNER THRU 2000-EXIT
+023000             END-IF
+023100         END-IF
+023200         PERFORM 9000-TERMINATE THRU 9000-EXIT
+023300         MOVE CB-RETURN-CODE-WK TO RETURN-CODE
+023400         PERFORM 1400-WRITE-AUDIT-REC THRU 1400-EXIT
+023500     END-IF.
+023600     GOBACK.
+023700******************************************************************
+023800*    1000-INITIALIZE                                            *
+023900******************************************************************
+024000 1000-INITIALIZE.
+024100     PERFORM 1010-PARSE-PARM THRU 1010-EXIT.
+024200     PERFORM 1100-LOAD-ART-TABLE THRU 1100-EXIT.
+024300     IF CB-STANDALONE-CALL AND CB-NOT-ABORTED
+024400         PERFORM 1200-OPEN-REPORT THRU 1200-EXIT
+024500     END-IF.
+024600 1000-EXIT.
+024700     EXIT.
+024800******************************************************************
+024900*    1010-PARSE-PARM - SPLIT THE PARM STRING INTO KEY=VALUE      *
+025000*    TOKENS, IF ONE WAS SUPPLIED.  ON OVERFLOW (MORE TOKENS      *
+025100*    THAN CB-PARM-TOKEN HAS SLOTS FOR) THE RUN IS FLAGGED RATHER *
+025200*    THAN LETTING THE EXTRA KEYS SILENTLY DISAPPEAR.             *
+025300 1010-PARSE-PARM.
+025400     IF CB-PARM-AREA IS OMITTED
+025500         GO TO 1010-EXIT
+025600     END-IF.
+025700     UNSTRING CB-PARM-TEXT DELIMITED BY ","
+025800         INTO CB-PARM-TOKEN(1) CB-PARM-TOKEN(2) CB-PARM-TOKEN(3)
+025900              CB-PARM-TOKEN(4) CB-PARM-TOKEN(5) CB-PARM-TOKEN(6)
+026000              CB-PARM-TOKEN(7) CB-PARM-TOKEN(8)
+026100         ON OVERFLOW
+026200             SET CB-PARM-OVERFLOW TO TRUE
+026300     END-UNSTRING.
+026400     IF CB-PARM-OVERFLOW
+026500         DISPLAY "COLBOT: PARM HAS MORE THAN 8 KEYS - EXTRA "
+026600                 "KEYS IGNORED"
+026700         IF CB-RETURN-CODE-WK < 4
+026800             MOVE 4 TO CB-RETURN-CODE-WK
+026900         END-IF
+027000     END-IF.
+027100     PERFORM 1020-SPLIT-TOKEN THRU 1020-EXIT
+027200         VARYING CB-TOKEN-IDX FROM 1 BY 1
+027300         UNTIL CB-TOKEN-IDX > 8.
+027400 1010-EXIT.
+027500     EXIT.
+027600******************************************************************
+027700*    1020-SPLIT-TOKEN - BREAK ONE KEY=VALUE TOKEN OUT AND ACT    *
+027800*    ON THE KEYS THIS RELEASE OF COLBOT UNDERSTANDS              *
+027900******************************************************************
+028000 1020-SPLIT-TOKEN.
+028100     IF CB-PARM-TOKEN(CB-TOKEN-IDX) = SPACES
+028200         GO TO 1020-EXIT
+028300     END-IF.
+028400     UNSTRING CB-PARM-TOKEN(CB-TOKEN-IDX) DELIMITED BY "="
+028500         INTO CB-TOKEN-KEY CB-TOKEN-VAL
+028600     END-UNSTRING.
+028700     EVALUATE CB-TOKEN-KEY
+028800         WHEN "JOB"
+028900             MOVE CB-TOKEN-VAL TO CB-JOB-NAME
+029000         WHEN "STEP"
+029100             MOVE CB-TOKEN-VAL TO CB-STEP-NAME
+029200         WHEN "OPER"
+029300             MOVE CB-TOKEN-VAL TO CB-OPER-NAME
+029400         WHEN "BANNER"
+029500             MOVE CB-TOKEN-VAL TO CB-SEL-BANNER-CODE
+029600             IF CB-SEL-IS-COLBOT OR CB-SEL-IS-HOLIDAY
+029700                OR CB-SEL-IS-QTR-END OR CB-SEL-IS-MAINT
+029800                 CONTINUE
+029900             ELSE
+030000                 DISPLAY "COLBOT: UNRECOGNIZED BANNER= CODE "
+030100                         CB-SEL-BANNER-CODE
+030200                         " - DEFAULTING TO COLBOT"
+030300                 MOVE "COLBOT" TO CB-SEL-BANNER-CODE
+030400                 IF CB-RETURN-CODE-WK < 4
+030500                     MOVE 4 TO CB-RETURN-CODE-WK
+030600                 END-IF
+030700             END-IF
+030800         WHEN "MODE"
+030900             IF CB-TOKEN-VAL = "PLAIN"
+031000                 SET CB-SEL-VARIANT-PLAIN TO TRUE
+031100             END-IF
+031200         WHEN "FLEET"
+031300             IF CB-TOKEN-VAL = "Y"
+031400                 SET CB-FLEET-MODE-ON TO TRUE
+031500             END-IF
+031600         WHEN "WIDTH"
+031700             IF CB-TOKEN-VAL = "COMPACT"
+031800                 SET CB-SEL-WIDTH-COMPACT TO TRUE
+031900             END-IF
+032000         WHEN OTHER
+032100             CONTINUE
+032200     END-EVALUATE.
+032300 1020-EXIT.
+032400     EXIT.
+032500******************************************************************
+032600*    1100-LOAD-ART-TABLE - LOAD THE MASCOT ART FROM BANNERCFG.   *
+032700*    WITH NO ART TO SHOW, THE RUN CANNOT SUCCEED - SETS THE      *
+032800*    ABORT SWITCH AND A SEVERE RETURN CODE SO A STANDALONE RUN   *
+032900*    FAILS VISIBLY INSTEAD OF DISPLAYING A BLANK BANNER. THE     *
+033000*    TABLE IS CLEARED FIRST SO A CALLER THAT INVOKES THIS MORE   *
+033100*    THAN ONCE (THE FLEET LOOP, ONE LOAD PER SUBSYSTEM) NEVER    *
+033200*    CARRIES STALE ART FORWARD FROM THE PRIOR SUBSYSTEM WHEN THE *
+033300*    NEW ONE'S BANNER CODE IS UNKNOWN OR ITS ART IS SHORTER.     *
+033400******************************************************************
+033500 1100-LOAD-ART-TABLE.
+033600     MOVE SPACES TO CB-LOCAL-ART-TABLE.
+033700     OPEN INPUT BANCFG.
+033800     IF CB-BANCFG-STATUS NOT = "00"
+033900         DISPLAY "COLBOT: UNABLE TO OPEN BANNERCFG - STATUS "
+034000                 CB-BANCFG-STATUS
+034100         SET CB-ABORT-REQUESTED TO TRUE
+034200         MOVE 16 TO CB-RETURN-CODE-WK
+034300         GO TO 1100-EXIT
+034400     END-IF.
+034500     IF CB-SEL-IS-COLBOT
+034600         PERFORM 1130-SET-GREETING THRU 1130-EXIT
+034700     END-IF.
+034800     SET CB-BANCFG-NOT-EOF TO TRUE.
+034900     PERFORM 1110-READ-BANNER-REC THRU 1110-EXIT.
+035000     PERFORM 1120-LOAD-ONE-LINE THRU 1120-EXIT
+035100         UNTIL CB-BANCFG-EOF.
+035200     CLOSE BANCFG.
+035300 1100-EXIT.
+035400     EXIT.
+035500******************************************************************
+035600*    1110-READ-BANNER-REC - READ-AHEAD FOR THE LOAD LOOP         *
+035700******************************************************************
+035800 1110-READ-BANNER-REC.
+035900     READ BANCFG
+036000         AT END SET CB-BANCFG-EOF TO TRUE
+036100     END-READ.
+036200 1110-EXIT.
+036300     EXIT.
+036400******************************************************************
+036500*    1130-SET-GREETING - PICK THE "BEEP BOP" GREETING FOR LINE 2  *
+036600*    OF THE COLBOT BANNER BASED ON THE DAY AND TIME OF THE RUN:   *
+036700*    WEEKEND OVERRIDES TIME OF DAY; OTHERWISE NIGHT SHIFT IS      *
+036800*    BEFORE 0600 OR AT/AFTER 1800, DAY SHIFT IS BETWEEN.          *
+036900******************************************************************
+037000 1130-SET-GREETING.
+037100     ACCEPT CB-DAY-OF-WEEK FROM DAY-OF-WEEK.
+037200     ACCEPT CB-CURR-TIME FROM TIME.
+037300     MOVE CB-CURR-TIME(1:2) TO CB-TS-HH.
+037400     EVALUATE TRUE
+037500         WHEN CB-DAY-OF-WEEK = 6
+037600              OR CB-DAY-OF-WEEK = 7
+037700             MOVE "BEEP BOP WEEKEND!" TO CB-GREETING-TEXT
+037800         WHEN CB-TS-HH < 6
+037900              OR CB-TS-HH >= 18
+038000             MOVE "BEEP BOP - NIGHT!" TO CB-GREETING-TEXT
+038100         WHEN OTHER
+038200             MOVE "BEEP BOP BEEP BOP" TO CB-GREETING-TEXT
+038300     END-EVALUATE.
+038400 1130-EXIT.
+038500     EXIT.
+038600******************************************************************
+038700*    1120-LOAD-ONE-LINE - PLACE A BANNERCFG RECORD INTO THE      *
+038800*    MATCHING SLOT OF CB-LOCAL-ART-TABLE FOR THE BANNER SELECTED *
+038900*    FOR THIS RUN (CB-SEL-BANNER-CODE, DEFAULT COLBOT).  THE     *
+039000*    WIDE/STANDARD RECORD IS ALWAYS LOADED FIRST AS THE          *
+039100*    FALLBACK.  WIDTH AND VARIANT ARE THEN RESOLVED AS TWO       *
+039200*    INDEPENDENT OVERLAYS RATHER THAN REQUIRING BOTH TO MATCH    *
+039300*    ON THE SAME RECORD: ANY RECORD WHOSE OWN WIDTH MATCHES THE  *
+039400*    RUN'S SELECTED WIDTH (CB-SEL-WIDTH) OVERLAYS THE LINE AS    *
+039500*    LONG AS IT IS EITHER THE STANDARD VARIANT (THE WIDTH-       *
+039600*    APPROPRIATE DEFAULT) OR ITS OWN VARIANT MATCHES THE RUN'S   *
+039700*    SELECTED VARIANT (CB-SEL-VARIANT).  BANNERCFG LISTS EACH    *
+039800*    LINE'S STANDARD RECORD FOR A GIVEN WIDTH AHEAD OF ITS PLAIN *
+039900*    COUNTERPART, SO WIDTH=COMPACT,MODE=PLAIN CORRECTLY LEAVES   *
+040000*    LINES WITH NO COMPACT-PLAIN RECORD ON COMPACT-STANDARD      *
+040100*    INSTEAD OF FALLING ALL THE WAY BACK TO WIDE-STANDARD, WHILE *
+040200*    THE ONE LINE THAT DOES HAVE A COMPACT-PLAIN RECORD STILL    *
+040300*    OVERLAYS IT LAST AND WINS.  FOR THE COLBOT BANNER, LINE 2'S *
+040400*    GREETING IS THEN REPLACED WITH THE SHIFT-AWARE TEXT         *
+040500*    COMPUTED BY 1130-SET-GREETING, WHICHEVER RECORD SUPPLIED    *
+040600*    THE LINE.                                                  *
+040700******************************************************************
+040800 1120-LOAD-ONE-LINE.
+040900     IF CB-BANNER-CODE = CB-SEL-BANNER-CODE
+041000        AND CB-BANNER-LINE-NO >= 1
+041100        AND CB-BANNER-LINE-NO <= 12
+041200         IF CB-WIDTH-WIDE AND CB-VARIANT-STANDARD
+041300             MOVE CB-BANNER-TEXT
+041400                 TO CB-LOCAL-ART-LINE(CB-BANNER-LINE-NO)
+041500             PERFORM 1125-SPLICE-GREETING THRU 1125-EXIT
+041600         ELSE
+041700             IF CB-BANNER-WIDTH = CB-SEL-WIDTH
+041800                AND (CB-VARIANT-STANDARD
+041900                     OR CB-BANNER-VARIANT = CB-SEL-VARIANT)
+042000                 MOVE CB-BANNER-TEXT
+042100                     TO CB-LOCAL-ART-LINE(CB-BANNER-LINE-NO)
+042200                 PERFORM 1125-SPLICE-GREETING THRU 1125-EXIT
+042300             END-IF
+042400         END-IF
+042500     END-IF.
+042600     PERFORM 1110-READ-BANNER-REC THRU 1110-EXIT.
+042700 1120-EXIT.
+042800     EXIT.
+042900******************************************************************
+043000*    1125-SPLICE-GREETING - FOR THE COLBOT BANNER'S LINE 2,      *
+043100*    REPLACE THE SHIFT-DEFAULT GREETING LITERAL WITH THE         *
+043200*    SHIFT-AWARE TEXT COMPUTED BY 1130-SET-GREETING.             *
+043300******************************************************************
+043400 1125-SPLICE-GREETING.
+043500     IF CB-SEL-IS-COLBOT AND CB-BANNER-LINE-NO = 2
+043600         INSPECT CB-LOCAL-ART-LINE(2)
+043700             REPLACING FIRST "BEEP BOP BEEP BOP"
+043800             BY CB-GREETING-TEXT
+043900     END-IF.
+044000 1125-EXIT.
+044100     EXIT.
+044200******************************************************************
+044300*    1200-OPEN-REPORT - OPEN COLBOT-RPT AND WRITE THE RUN HEADER.*
+044400*    A REPORT OPEN FAILURE IS A WARNING, NOT AN ABORT - THE      *
+044500*    MASCOT STILL DISPLAYS TO SYSOUT.                            *
+044600******************************************************************
+044700 1200-OPEN-REPORT.
+044800     OPEN OUTPUT CBRPT.
+044900     IF CB-CBRPT-STATUS NOT = "00"
+045000         DISPLAY "COLBOT: UNABLE TO OPEN COLBOT-RPT - STATUS "
+045100                 CB-CBRPT-STATUS
+045200         IF CB-RETURN-CODE-WK < 4
+045300             MOVE 4 TO CB-RETURN-CODE-WK
+045400         END-IF
+045500         GO TO 1200-EXIT
+045600     END-IF.
+045700     PERFORM 1210-BUILD-TIMESTAMP THRU 1210-EXIT.
+045800     MOVE SPACES TO CB-RPT-REC.
+045900     STRING "COLBOT MASCOT BANNER REPORT   RUN " CB-TS-FORMATTED
+046000         DELIMITED BY SIZE INTO CB-RPT-REC.
+046100     WRITE CB-RPT-REC.
+046200     MOVE SPACES TO CB-RPT-REC.
+046300     STRING "JOB: " CB-JOB-NAME "   STEP: " CB-STEP-NAME
+046400            "   OPERATOR: " CB-OPER-NAME
+046500         DELIMITED BY SIZE INTO CB-RPT-REC.
+046600     WRITE CB-RPT-REC.
+046700     MOVE SPACES TO CB-RPT-REC.
+046800     WRITE CB-RPT-REC.
+046900 1200-EXIT.
+047000     EXIT.
+047100******************************************************************
+047200*    1210-BUILD-TIMESTAMP - FORMAT THE CURRENT DATE/TIME AS      *
+047300*    YYYY-MM-DD-HH.MM.SS FOR THE REPORT HEADER AND TRAILER       *
+047400******************************************************************
+047500 1210-BUILD-TIMESTAMP.
+047600     ACCEPT CB-CURR-DATE FROM DATE YYYYMMDD.
+047700     ACCEPT CB-CURR-TIME FROM TIME.
+047800     MOVE CB-CURR-DATE(1:4) TO CB-TS-YYYY.
+047900     MOVE CB-CURR-DATE(5:2) TO CB-TS-MM.
+048000     MOVE CB-CURR-DATE(7:2) TO CB-TS-DD.
+048100     MOVE CB-CURR-TIME(1:2) TO CB-TS-HH.
+048200     MOVE CB-CURR-TIME(3:2) TO CB-TS-MIN.
+048300     MOVE CB-CURR-TIME(5:2) TO CB-TS-SEC.
+048400     STRING CB-TS-YYYY "-" CB-TS-MM "-" CB-TS-DD "-"
+048500            CB-TS-HH "." CB-TS-MIN "." CB-TS-SEC
+048600         DELIMITED BY SIZE INTO CB-TS-FORMATTED.
+048700 1210-EXIT.
+048800     EXIT.
+048900******************************************************************
+049000*    2000-DISPLAY-BANNER - WRITE THE MASCOT TO SYSOUT AND, FOR   *
+049100*    A STANDALONE RUN, INTO THE COLBOT-RPT REPORT BODY           *
+049200******************************************************************
+049300 2000-DISPLAY-BANNER.
+049400     PERFORM 2100-DISPLAY-ONE-LINE THRU 2100-EXIT
+049500         VARYING CB-LINE-IDX FROM 1 BY 1
+049600         UNTIL CB-LINE-IDX > 12.
+049700     ADD 1 TO CB-BANNER-COUNT.
+049800 2000-EXIT.
+049900     EXIT.
+050000******************************************************************
+050100*    2100-DISPLAY-ONE-LINE                                      *
+050200******************************************************************
+050300 2100-DISPLAY-ONE-LINE.
+050400     DISPLAY CB-LOCAL-ART-LINE(CB-LINE-IDX).
+050500     IF CB-STANDALONE-CALL AND CB-CBRPT-STATUS = "00"
+050600         MOVE CB-LOCAL-ART-LINE(CB-LINE-IDX) TO CB-RPT-REC
+050700         WRITE CB-RPT-REC
+050800     END-IF.
+050900 2100-EXIT.
+051000     EXIT.
+051100******************************************************************
+051200*    3000-DRIVE-FLEET - DRIVE THE ROBOT-FLEET CONTROL FILE LOOP    *
+051300*    (DD FLTCTL, PARM FLEET=Y). ONE ART TABLE LOAD AND DISPLAY IS  *
+051400*    PERFORMED PER SUBSYSTEM THAT COMPLETED SUCCESSFULLY.  AN      *
+051500*    FLTCTL OPEN FAILURE MEANS NO SUBSYSTEM'S MASCOT CAN BE        *
+051600*    DISPLAYED AT ALL, SO IT IS TREATED AS SEVERE AS A BANNERCFG   *
+051700*    OPEN FAILURE - THE RUN ABORTS (NO CHECKPOINT) AT RC=16.       *
+051800******************************************************************
+051900 3000-DRIVE-FLEET.
+052000     OPEN INPUT FLTCTL.
+052100     IF CB-FLTCTL-STATUS NOT = "00"
+052200         DISPLAY "COLBOT: UNABLE TO OPEN FLTCTL - STATUS "
+052300                 CB-FLTCTL-STATUS
+052400         IF CB-RETURN-CODE-WK < 16
+052500             MOVE 16 TO CB-RETURN-CODE-WK
+052600         END-IF
+052700         SET CB-ABORT-REQUESTED TO TRUE
+052800         GO TO 3000-EXIT
+052900     END-IF.
+053000     SET CB-FLTCTL-NOT-EOF TO TRUE.
+053100     PERFORM 3010-READ-FLEET-REC THRU 3010-EXIT.
+053200     PERFORM 3020-PROCESS-FLEET-REC THRU 3020-EXIT
+053300         UNTIL CB-FLTCTL-EOF.
+053400     CLOSE FLTCTL.
+053500 3000-EXIT.
+053600     EXIT.
+053700******************************************************************
+053800*    3010-READ-FLEET-REC                                          *
+053900******************************************************************
+054000 3010-READ-FLEET-REC.
+054100     READ FLTCTL
+054200         AT END SET CB-FLTCTL-EOF TO TRUE
+054300     END-READ.
+054400 3010-EXIT.
+054500     EXIT.
+054600******************************************************************
+054700*    3020-PROCESS-FLEET-REC - FOR EACH SUBSYSTEM THAT COMPLETED    *
+054800*    SUCCESSFULLY, LOAD AND DISPLAY ITS MASCOT; A FAILED           *
+054900*    SUBSYSTEM IS SKIPPED (NO ART FOR AN INCOMPLETE RUN).          *
+055000******************************************************************
+055100 3020-PROCESS-FLEET-REC.
+055200     IF CB-FLEET-COMPLETE-OK
+055300         MOVE CB-FLEET-BANNER-CODE TO CB-SEL-BANNER-CODE
+055400         PERFORM 1100-LOAD-ART-TABLE THRU 1100-EXIT
+055500         IF CB-NOT-ABORTED
+055600             PERFORM 2000-DISPLAY-BANNER THRU 2000-EXIT
+055700         END-IF
+055800     END-IF.
+055900     PERFORM 3010-READ-FLEET-REC THRU 3010-EXIT.
+056000 3020-EXIT.
+056100     EXIT.
+056200******************************************************************
+056300*    9000-TERMINATE - WRITE THE REPORT TRAILER (IF THE REPORT    *
+056400*    OPENED), THEN, IF THE RUN DID NOT ABORT, WRITE THE          *
+056500*    CHECKPOINT MARKER SO DOWNSTREAM JCL STEPS CAN GATE ON IT.   *
+056600******************************************************************
+056700 9000-TERMINATE.
+056800     IF CB-CBRPT-STATUS = "00"
+056900         PERFORM 9010-WRITE-REPORT-TRAILER THRU 9010-EXIT
+057000     END-IF.
+057100     IF CB-NOT-ABORTED
+057200         PERFORM 1300-WRITE-CHECKPOINT THRU 1300-EXIT
+057300     END-IF.
+057400 9000-EXIT.
+057500     EXIT.
+057600******************************************************************
+057700*    9010-WRITE-REPORT-TRAILER                                  *
+057800******************************************************************
+057900 9010-WRITE-REPORT-TRAILER.
+058000     PERFORM 1210-BUILD-TIMESTAMP THRU 1210-EXIT.
+058100     MOVE CB-BANNER-COUNT TO CB-BANNER-COUNT-ED.
+058200     MOVE SPACES TO CB-RPT-REC.
+058300     WRITE CB-RPT-REC.
+058400     MOVE SPACES TO CB-RPT-REC.
+058500     STRING "END OF COLBOT REPORT   BANNERS DISPLAYED: "
+058600            CB-BANNER-COUNT-ED "   COMPLETED " CB-TS-FORMATTED
+058700         DELIMITED BY SIZE INTO CB-RPT-REC.
+058800     WRITE CB-RPT-REC.
+058900     CLOSE CBRPT.
+059000 9010-EXIT.
+059100     EXIT.
+059200******************************************************************
+059300*    1300-WRITE-CHECKPOINT - MARK A SUCCESSFUL RUN SO A LATER    *
+059400*    JCL STEP CAN TEST FOR DD CBCKPT AND COND ON THIS STEP'S     *
+059500*    RETURN CODE.                                                *
+059600******************************************************************
+059700 1300-WRITE-CHECKPOINT.
+059800     OPEN OUTPUT CBCKPT.
+059900     IF CB-CBCKPT-STATUS NOT = "00"
+060000         DISPLAY "COLBOT: UNABLE TO OPEN CBCKPT - STATUS "
+060100                 CB-CBCKPT-STATUS
+060200         IF CB-RETURN-CODE-WK < 4
+060300             MOVE 4 TO CB-RETURN-CODE-WK
+060400         END-IF
+060500         GO TO 1300-EXIT
+060600     END-IF.
+060700     PERFORM 1210-BUILD-TIMESTAMP THRU 1210-EXIT.
+060800     MOVE SPACES TO CB-CKPT-REC.
+060900     STRING "COLBOT CHECKPOINT COMPLETE   " CB-TS-FORMATTED
+061000         DELIMITED BY SIZE INTO CB-CKPT-REC.
+061100     WRITE CB-CKPT-REC.
+061200     CLOSE CBCKPT.
+061300 1300-EXIT.
+061400     EXIT.
+061500******************************************************************
+061600*    1400-WRITE-AUDIT-REC - APPEND ONE COLBOT-AUDIT RECORD FOR   *
+061700*    THIS STANDALONE RUN SO INVOCATIONS CAN BE RECONCILED         *
+061800*    AGAINST SCHEDULE REGARDLESS OF WHETHER THE RUN ABORTED.      *
+061900******************************************************************
+062000 1400-WRITE-AUDIT-REC.
+062100     OPEN EXTEND CBAUDIT.
+062200     IF CB-CBAUDIT-STATUS = "35"
+062300         OPEN OUTPUT CBAUDIT
+062400     END-IF.
+062500     IF CB-CBAUDIT-STATUS NOT = "00"
+062600         DISPLAY "COLBOT: UNABLE TO OPEN COLBOT-AUDIT - STATUS "
+062700                 CB-CBAUDIT-STATUS
+062800         GO TO 1400-EXIT
+062900     END-IF.
+063000     PERFORM 1210-BUILD-TIMESTAMP THRU 1210-EXIT.
+063100     MOVE SPACES TO CB-AUDIT-REC.
+063200     MOVE CB-TS-FORMATTED TO CB-AUD-TIMESTAMP.
+063300     MOVE CB-JOB-NAME TO CB-AUD-JOB-NAME.
+063400     MOVE CB-STEP-NAME TO CB-AUD-STEP-NAME.
+063500     MOVE CB-RETURN-CODE-WK TO CB-AUD-RETURN-CODE.
+063600     WRITE CB-AUDIT-REC.
+063700     CLOSE CBAUDIT.
+063800 1400-EXIT.
+063900     EXIT.

@@ -0,0 +1,29 @@
+000100******************************************************************
+000200*    CBBANSEL - BANNER-SELECT CONTROL RECORD                    *
+000300*    HOLDS THE BANNER CODE CHOSEN FOR THIS RUN (VIA PARM         *
+000400*    BANNER=) SO SPECIAL PROCESSING WINDOWS (HOLIDAY SCHEDULE,   *
+000500*    QUARTER-END, MAINTENANCE) SHOW A VISUALLY DISTINCT MASCOT   *
+000600*    INSTEAD OF THE STANDARD COLBOT ART, THE GLYPH VARIANT       *
+000700*    CHOSEN FOR THIS RUN (VIA PARM MODE=) SO SYSOUT CLASSES ON   *
+000800*    A NON-UTF-8 CODEPAGE CAN FALL BACK TO 7-BIT-SAFE ART, AND   *
+000900*    THE RENDER WIDTH CHOSEN FOR THIS RUN (VIA PARM WIDTH=) SO   *
+001000*    NARROW PRINT SPOOL CLASSES GET A CONDENSED MASCOT.          *
+001100*                                                                 *
+001200*    MOD HISTORY                                                 *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    2026-08-08  RLB  ORIGINAL                                   *
+001500*    2026-08-08  RLB  ADDED CB-SEL-VARIANT FOR PARM MODE=PLAIN   *
+001600*    2026-08-08  RLB  ADDED CB-SEL-WIDTH FOR PARM WIDTH=COMPACT  *
+001700******************************************************************
+001800 01  CB-BANNER-SELECT-REC.
+001900     05  CB-SEL-BANNER-CODE     PIC X(08)  VALUE "COLBOT".
+002000         88  CB-SEL-IS-COLBOT       VALUE "COLBOT".
+002100         88  CB-SEL-IS-HOLIDAY      VALUE "HOLIDAY".
+002200         88  CB-SEL-IS-QTR-END      VALUE "QTR-END".
+002300         88  CB-SEL-IS-MAINT        VALUE "MAINT".
+002400     05  CB-SEL-VARIANT         PIC X(01)  VALUE "S".
+002500         88  CB-SEL-VARIANT-STANDARD  VALUE "S".
+002600         88  CB-SEL-VARIANT-PLAIN     VALUE "P".
+002700     05  CB-SEL-WIDTH           PIC X(01)  VALUE "W".
+002800         88  CB-SEL-WIDTH-WIDE        VALUE "W".
+002900         88  CB-SEL-WIDTH-COMPACT     VALUE "C".

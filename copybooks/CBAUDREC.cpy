@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*    CBAUDREC - COLBOT-AUDIT RECORD LAYOUT                       *
+000300*    ONE RECORD APPENDED PER COLBOT INVOCATION SO THE NUMBER OF  *
+000400*    TIMES THE BANNER FIRED CAN BE RECONCILED AGAINST SCHEDULE.  *
+000500*                                                                 *
+000600*    MOD HISTORY                                                 *
+000700*    DATE       INIT  DESCRIPTION                                *
+000800*    2026-08-08  RLB  ORIGINAL                                   *
+000900*    2026-08-08  RLB  SIZED CB-AUD-TIMESTAMP TO MATCH THE ONLY   *
+001000*                     VALUE IT EVER HOLDS, CB-TS-FORMATTED       *
+001100*                     PIC X(19)                                  *
+001200******************************************************************
+001300 01  CB-AUDIT-REC.
+001400     05  CB-AUD-TIMESTAMP       PIC X(19).
+001500     05  CB-AUD-JOB-NAME        PIC X(08).
+001600     05  CB-AUD-STEP-NAME       PIC X(08).
+001700     05  CB-AUD-RETURN-CODE     PIC 9(03).

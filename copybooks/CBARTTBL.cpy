@@ -0,0 +1,15 @@
+000100******************************************************************
+000200*    CBARTTBL - COLBOT ROBOT ART TABLE                            *
+000300*    SHARED LAYOUT FOR THE IN-MEMORY MASCOT ART BUFFER.           *
+000400*    USED BOTH IN WORKING-STORAGE (STANDALONE RUN) AND IN THE     *
+000500*    LINKAGE SECTION (CALLED-SUBROUTINE INTERFACE) SO CALLERS     *
+000600*    RECEIVE THE SAME 12-LINE TABLE COLBOT DISPLAYS ITSELF.       *
+000700*                                                                 *
+000800*    MOD HISTORY                                                 *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    2026-08-08  RLB  ORIGINAL - REPLACES ROBOT-LINE-1 THRU -12   *
+001100******************************************************************
+001200 01  CB-ROBOT-ART-TABLE.
+001300     05  CB-ROBOT-ART-LINE   OCCURS 12 TIMES
+001400                             INDEXED BY CB-ART-IDX
+001500                             PIC X(70).

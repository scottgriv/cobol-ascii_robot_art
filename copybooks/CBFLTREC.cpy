@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    CBFLTREC - FLEETCTL RECORD LAYOUT                           *
+000300*    ONE ENTRY PER SUBSYSTEM THAT MAY GET A MASCOT STAMPED INTO  *
+000400*    THE END-OF-BATCH SUMMARY.  COLBOT LOOPS OVER THIS FILE      *
+000500*    WHEN THE PARM ASKS FOR FLEET MODE.                          *
+000600*                                                                 *
+000700*    MOD HISTORY                                                 *
+000800*    DATE       INIT  DESCRIPTION                                *
+000900*    2026-08-08  RLB  ORIGINAL                                   *
+001000******************************************************************
+001100 01  CB-FLEET-REC.
+001200     05  CB-FLEET-SUBSYSTEM     PIC X(08).
+001300     05  CB-FLEET-BANNER-CODE   PIC X(08).
+001400     05  CB-FLEET-STATUS        PIC X(01).
+001500         88  CB-FLEET-COMPLETE-OK   VALUE "S".
+001600         88  CB-FLEET-FAILED        VALUE "F".

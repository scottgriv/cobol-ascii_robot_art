@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*    CBBANREC - BANNERCFG RECORD LAYOUT                          *
+000300*    ONE ART LINE PER RECORD.  THE DATASET HOLDS EVERY BANNER    *
+000400*    (COLBOT, HOLIDAY, QTR-END, MAINT), BOTH RENDER WIDTHS       *
+000500*    (WIDE AND COMPACT) AND BOTH GLYPH VARIANTS (STANDARD AND    *
+000600*    PLAIN) SO OPERATIONS CAN MAINTAIN THE ART WITHOUT A         *
+000700*    RECOMPILE.                                                 *
+000800*                                                                 *
+000900*    MOD HISTORY                                                 *
+001000*    DATE       INIT  DESCRIPTION                                *
+001100*    2026-08-08  RLB  ORIGINAL                                   *
+001200******************************************************************
+001300 01  CB-BANNER-REC.
+001400     05  CB-BANNER-CODE         PIC X(08).
+001500     05  CB-BANNER-WIDTH        PIC X(01).
+001600         88  CB-WIDTH-WIDE          VALUE "W".
+001700         88  CB-WIDTH-COMPACT       VALUE "C".
+001800     05  CB-BANNER-VARIANT      PIC X(01).
+001900         88  CB-VARIANT-STANDARD    VALUE "S".
+002000         88  CB-VARIANT-PLAIN       VALUE "P".
+002100     05  CB-BANNER-LINE-NO      PIC 9(02).
+002200     05  CB-BANNER-TEXT         PIC X(70).
